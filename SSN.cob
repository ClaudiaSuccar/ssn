@@ -1,57 +1,413 @@
-      *****************************************************************
-      * Program name:    SSN                               
-      * Original author: Claudia Succar                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 06/24/20  Claudia S.    Created to store SSNs.
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SSN.
-       AUTHOR. Claudia Succar. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 06/24/20. 
-       DATE-COMPILED. 06/24/20. 
-       SECURITY. NON-CONFIDENTIAL.
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-      *****************************************************************
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
-       01 Civilian.
-           05 Ident    PIC 9(3).
-           05 CiviName PIC X(20).
-           05 DateOfBirth.
-              06 MOB   PIC 99.
-              06 DOB   PIC 99.
-              06 YOB   PIC 9(4).
-           05 SSNum.
-              06 SSArea   PIC 999.
-              06 SSGroup  PIC 99.
-              06 SSSerial PIC 9999.
-      *****************************************************************
-       PROCEDURE DIVISION.
-           MOVE "121Jane Doe            03151985123456789" TO Civilian.
-           DISPLAY "Identity Number: " Ident.
-           DISPLAY "Name: " CiviName. 
-           DISPLAY "Date of Birth: " MOB  "/" DOB "/" YOB.
-           DISPLAY "SSN: " SSArea "-" SSGroup "-" SSSerial.
-           DISPLAY "*************************************************".
-           MOVE "475John Smith          10041973987654321" TO Civilian.
-           DISPLAY "Identity Number: " Ident.
-           DISPLAY "Name: " CiviName. 
-           DISPLAY "Date of Birth: " MOB  "/" DOB "/" YOB.
-           DISPLAY "SSN: " SSArea "-" SSGroup "-" SSSerial.
-           DISPLAY "*************************************************".
-           MOVE "286Grace Murray Hopper 12091906111223333" TO Civilian.
-           DISPLAY "Identity Number: " Ident.
-           DISPLAY "Name: " CiviName. 
-           DISPLAY "Date of Birth: " MOB  "/" DOB "/" YOB.
-           DISPLAY "SSN: " SSArea "-" SSGroup "-" SSSerial.
-
-
-
-           STOP RUN.
+      *****************************************************************
+      * Program name:    SSN
+      * Original author: Claudia Succar
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 06/24/20  Claudia S.    Created to store SSNs.
+      * 08/08/26  Maintenance   Civilian data now comes from the
+      *                         CIVILIAN-MASTER file instead of
+      *                         literal MOVE statements.
+      * 08/08/26  Maintenance   Added SSA-rule edit checks on SSNum;
+      *                         invalid records go to EDIT-REJECT-FILE
+      *                         instead of being displayed.
+      * 08/08/26  Maintenance   SSNum is masked on DISPLAY output;
+      *                         full SSN only goes to the privileged
+      *                         extract file when the run is started
+      *                         with the PRIVILEGED parameter.
+      * 08/08/26  Maintenance   Added DateOfBirth edit checks (same
+      *                         reject report as the SSA checks) and a
+      *                         derived AGE field on the display.
+      * 08/08/26  Maintenance   Added CIVILIAN-REPORT-FILE, a
+      *                         formatted, paginated report of every
+      *                         valid Civilian record with headings,
+      *                         page breaks every 60 lines, and a
+      *                         records-read/records-printed trailer.
+      * 08/08/26  Maintenance   Added checkpoint/restart -- the run
+      *                         checkpoints the last-processed Ident
+      *                         to CHECKPOINT-FILE every
+      *                         WS-CHECKPOINT-INTERVAL records; a run
+      *                         started with the RESTART parameter
+      *                         reads that checkpoint and skips every
+      *                         Civilian record up through it.
+      * 08/08/26  Maintenance   Added SSA-SUMMARY-FILE, a demographic
+      *                         summary bucketing every valid record
+      *                         by its SSArea range (10 buckets of
+      *                         100) with a count and percentage per
+      *                         bucket.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SSN.
+       AUTHOR. Claudia Succar.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 06/24/20.
+       DATE-COMPILED. 06/24/20.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIVILIAN-MASTER-FILE ASSIGN TO "CIVMAST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CIVIL-STATUS.
+
+           COPY EDTRSEL.
+
+           COPY CIVRSEL.
+
+           COPY CHKPTSEL.
+
+           COPY SSASEL.
+
+           SELECT PRIVILEGED-EXTRACT-FILE ASSIGN TO "PRIVX.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIVX-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIVILIAN-MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY CIVMAST.
+
+       FD  EDIT-REJECT-FILE
+           RECORD CONTAINS 63 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY EDTREJ.
+
+       FD  CIVILIAN-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY CIVRPT.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 3 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY CHKPT.
+
+       FD  SSA-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY SSASUMM.
+
+       FD  PRIVILEGED-EXTRACT-FILE
+           RECORD CONTAINS 32 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  PRIVILEGED-EXTRACT-RECORD.
+           05 PX-IDENT        PIC 9(3).
+           05 PX-CIVI-NAME    PIC X(20).
+           05 PX-SSNUM.
+              06 PX-SSAREA    PIC 999.
+              06 PX-SSGROUP   PIC 99.
+              06 PX-SSSERIAL  PIC 9999.
+
+       WORKING-STORAGE SECTION.
+           COPY CIVILIN.
+           COPY VALIDSW.
+           COPY RUNDATE.
+           COPY RPTCTL.
+           COPY SSASUMWS.
+
+       01  WS-CIVIL-STATUS         PIC XX.
+           88 WS-CIVIL-OK          VALUE "00".
+           88 WS-CIVIL-EOF         VALUE "10".
+
+       01  WS-PRIVX-STATUS         PIC XX.
+           88 WS-PRIVX-OK          VALUE "00".
+
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 WS-END-OF-FILE       VALUE "Y".
+
+       01  WS-RUN-PARM             PIC X(30).
+       01  WS-RUN-PARM-1           PIC X(15).
+       01  WS-RUN-PARM-2           PIC X(15).
+
+       01  WS-PRIVILEGED-SWITCH    PIC X VALUE "N".
+           88 WS-PRIVILEGED-MODE   VALUE "Y".
+
+       01  WS-CHKPT-STATUS         PIC XX.
+           88 WS-CHKPT-OK          VALUE "00".
+
+       01  WS-CHKPT-OPEN-SWITCH    PIC X VALUE "N".
+           88 WS-CHKPT-OPEN        VALUE "Y".
+
+       01  WS-RESTART-SWITCH       PIC X VALUE "N".
+           88 WS-RESTART-MODE      VALUE "Y".
+
+       01  WS-RESTART-IDENT        PIC 9(3) VALUE 0.
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 25.
+       01  WS-CHECKPOINT-COUNT     PIC 9(3) VALUE 0.
+       01  WS-LAST-IDENT-SEEN      PIC 9(3) VALUE 0.
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-CIVILIAN.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF WS-RESTART-MODE AND Ident NOT > WS-RESTART-IDENT
+                   CONTINUE
+               ELSE
+                   SET VALID-RECORD TO TRUE
+                   PERFORM 3000-VALIDATE-SSNUM
+                   IF VALID-RECORD
+                       PERFORM 4000-VALIDATE-DATE-OF-BIRTH
+                   END-IF
+                   IF VALID-RECORD
+                       PERFORM 4900-COMPUTE-AGE
+                       PERFORM 5000-DISPLAY-CIVILIAN
+                       PERFORM 7100-PRINT-DETAIL-LINE
+                       PERFORM 7600-BUCKET-SSAREA
+                   END-IF
+                   PERFORM 8100-CHECKPOINT-IF-DUE
+               END-IF
+               PERFORM 2000-READ-CIVILIAN
+           END-PERFORM.
+           PERFORM 7900-PRINT-CONTROL-TOTALS.
+           PERFORM 7800-PRINT-SSA-SUMMARY.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CIVILIAN-MASTER-FILE.
+           IF NOT WS-CIVIL-OK
+               DISPLAY "ERROR OPENING CIVILIAN-MASTER-FILE, STATUS: "
+                   WS-CIVIL-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EDIT-REJECT-FILE.
+           IF NOT WS-EDIT-REJECT-OK
+               DISPLAY "ERROR OPENING EDIT-REJECT-FILE, STATUS: "
+                   WS-EDIT-REJECT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CIVILIAN-REPORT-FILE.
+           IF NOT WS-CIVRPT-OK
+               DISPLAY "ERROR OPENING CIVILIAN-REPORT-FILE, STATUS: "
+                   WS-CIVRPT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SSA-SUMMARY-FILE.
+           IF NOT WS-SSASUMM-OK
+               DISPLAY "ERROR OPENING SSA-SUMMARY-FILE, STATUS: "
+                   WS-SSASUMM-STATUS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+               INTO WS-RUN-PARM-1 WS-RUN-PARM-2
+           END-UNSTRING.
+
+           IF WS-RUN-PARM-1 = "PRIVILEGED"
+                   OR WS-RUN-PARM-2 = "PRIVILEGED"
+               SET WS-PRIVILEGED-MODE TO TRUE
+               OPEN OUTPUT PRIVILEGED-EXTRACT-FILE
+               IF NOT WS-PRIVX-OK
+                   DISPLAY "ERROR OPENING PRIVILEGED-EXTRACT-FILE, "
+                       "STATUS: " WS-PRIVX-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           IF WS-RUN-PARM-1 = "RESTART" OR WS-RUN-PARM-2 = "RESTART"
+               SET WS-RESTART-MODE TO TRUE
+               PERFORM 1600-READ-CHECKPOINT
+           END-IF.
+
+      *    Reads the Ident checkpointed by a prior run so this run can
+      *    skip records already processed.  CHECKPOINT-FILE is left
+      *    untouched here -- it isn't opened for OUTPUT (which would
+      *    truncate it) until 8150-WRITE-CHECKPOINT actually has a new
+      *    checkpoint to write, so a run that ends before its first
+      *    interval boundary doesn't erase the checkpoint it just read.
+       1600-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT WS-CHKPT-OK
+               DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS: "
+                   WS-CHKPT-STATUS
+               STOP RUN
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "NO PRIOR CHECKPOINT FOUND -- STARTING FROM "
+                       "THE BEGINNING"
+               NOT AT END
+                   MOVE CK-LAST-IDENT TO WS-RESTART-IDENT
+                   DISPLAY "RESTARTING AFTER IDENT: " WS-RESTART-IDENT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+       2000-READ-CIVILIAN.
+           READ CIVILIAN-MASTER-FILE INTO Civilian
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE Ident TO WS-LAST-IDENT-SEEN
+           END-READ.
+
+      *    3000-VALIDATE-SSNUM and 3900-WRITE-EDIT-REJECT (SSAEDIT), and
+      *    4000-VALIDATE-DATE-OF-BIRTH/4050/4900 (DTEEDIT) are top-level
+      *    paragraphs pasted in here by COPY, not a continuation of
+      *    2000-READ-CIVILIAN -- 0000-MAIN-PROCESS PERFORMs them by
+      *    name.
+       COPY SSAEDIT.
+
+       COPY DTEEDIT.
+
+       5000-DISPLAY-CIVILIAN.
+           DISPLAY "Identity Number: " Ident.
+           DISPLAY "Name: " CiviName.
+           DISPLAY "Date of Birth: " MOB  "/" DOB "/" YOB.
+           DISPLAY "Age: " WS-AGE.
+           DISPLAY "SSN: XXX-XX-" SSSerial.
+           DISPLAY "*************************************************".
+           IF WS-PRIVILEGED-MODE
+               PERFORM 5900-EXTRACT-UNMASKED-SSN
+           END-IF.
+
+       5900-EXTRACT-UNMASKED-SSN.
+           MOVE Ident    TO PX-IDENT
+           MOVE CiviName TO PX-CIVI-NAME
+           MOVE SSNum    TO PX-SSNUM
+           WRITE PRIVILEGED-EXTRACT-RECORD
+           END-WRITE.
+
+      *    Page break at WS-LINES-PER-PAGE lines: heading, run-date
+      *    line, blank line, column titles, blank line.
+       7000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT   TO RH1-PAGE-NUMBER.
+           MOVE WS-CUR-MM       TO RH2-RUN-MM.
+           MOVE WS-CUR-DD       TO RH2-RUN-DD.
+           MOVE WS-CUR-YYYY     TO RH2-RUN-YYYY.
+           WRITE CIVILIAN-REPORT-RECORD FROM WS-REPORT-HEADING-1.
+           WRITE CIVILIAN-REPORT-RECORD FROM WS-REPORT-HEADING-2.
+           MOVE SPACES TO CIVILIAN-REPORT-RECORD.
+           WRITE CIVILIAN-REPORT-RECORD.
+           WRITE CIVILIAN-REPORT-RECORD FROM WS-REPORT-COLUMN-HEADING.
+           MOVE SPACES TO CIVILIAN-REPORT-RECORD.
+           WRITE CIVILIAN-REPORT-RECORD.
+           MOVE 0 TO WS-LINE-COUNT.
+
+      *    Same masked SSN format as the DISPLAY output.
+       7100-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 7000-PRINT-HEADINGS
+           END-IF.
+           MOVE Ident      TO RD-IDENT.
+           MOVE CiviName   TO RD-CIVI-NAME.
+           MOVE MOB        TO RD-MOB.
+           MOVE DOB        TO RD-DOB.
+           MOVE YOB        TO RD-YOB.
+           MOVE "XXX-XX-"  TO RD-SSN-MASKED(1:7).
+           MOVE SSSerial   TO RD-SSN-MASKED(8:4).
+           WRITE CIVILIAN-REPORT-RECORD FROM WS-REPORT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-PRINTED.
+
+      *    Buckets a valid record's SSArea into one of ten 100-wide
+      *    ranges (000-099 through 900-999) for the demographic
+      *    summary report.
+       7600-BUCKET-SSAREA.
+           DIVIDE SSArea BY 100 GIVING WS-SSA-BUCKET-IDX.
+           ADD 1 TO WS-SSA-BUCKET-IDX.
+           ADD 1 TO WS-SSA-BUCKET-COUNT(WS-SSA-BUCKET-IDX).
+
+      *    Percentage is of WS-RECORDS-PRINTED (the valid records
+      *    that were actually bucketed), the same total 7900 reports
+      *    as "records printed".
+       7800-PRINT-SSA-SUMMARY.
+           WRITE SSA-SUMMARY-RECORD FROM WS-SSA-HEADING-LINE.
+           MOVE SPACES TO SSA-SUMMARY-RECORD.
+           WRITE SSA-SUMMARY-RECORD.
+           WRITE SSA-SUMMARY-RECORD FROM WS-SSA-COLUMN-HEADING.
+           MOVE SPACES TO SSA-SUMMARY-RECORD.
+           WRITE SSA-SUMMARY-RECORD.
+           PERFORM VARYING WS-SSA-BUCKET-IDX FROM 1 BY 1
+                   UNTIL WS-SSA-BUCKET-IDX > 10
+               COMPUTE SD-RANGE-LOW = (WS-SSA-BUCKET-IDX - 1) * 100
+               COMPUTE SD-RANGE-HIGH = SD-RANGE-LOW + 99
+               MOVE WS-SSA-BUCKET-COUNT(WS-SSA-BUCKET-IDX) TO SD-COUNT
+               IF WS-RECORDS-PRINTED > 0
+                   COMPUTE WS-SSA-PERCENT-COMPUTE ROUNDED =
+                       WS-SSA-BUCKET-COUNT(WS-SSA-BUCKET-IDX) * 100
+                           / WS-RECORDS-PRINTED
+               ELSE
+                   MOVE 0 TO WS-SSA-PERCENT-COMPUTE
+               END-IF
+               MOVE WS-SSA-PERCENT-COMPUTE TO SD-PERCENT
+               WRITE SSA-SUMMARY-RECORD FROM WS-SSA-DETAIL-LINE
+           END-PERFORM.
+           MOVE SPACES TO SSA-SUMMARY-RECORD.
+           WRITE SSA-SUMMARY-RECORD.
+           MOVE WS-RECORDS-PRINTED TO ST-TOTAL-COUNT.
+           WRITE SSA-SUMMARY-RECORD FROM WS-SSA-TOTAL-LINE.
+
+       7900-PRINT-CONTROL-TOTALS.
+           MOVE SPACES TO CIVILIAN-REPORT-RECORD.
+           WRITE CIVILIAN-REPORT-RECORD.
+           MOVE WS-RECORDS-READ    TO RT-RECORDS-READ.
+           MOVE WS-RECORDS-PRINTED TO RT-RECORDS-PRINTED.
+           WRITE CIVILIAN-REPORT-RECORD FROM WS-REPORT-TOTAL-LINE.
+
+      *    Checkpoints the current Ident every WS-CHECKPOINT-INTERVAL
+      *    records read.  9000-TERMINATE also calls 8150 once more at
+      *    end-of-job so a run that never reaches another interval
+      *    boundary still leaves an accurate checkpoint behind instead
+      *    of relying solely on hitting the interval.
+       8100-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 8150-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      *    (Re)writes CHECKPOINT-FILE with WS-LAST-IDENT-SEEN, the most
+      *    recent Ident actually read.  CHECKPOINT-FILE is only opened
+      *    OUTPUT (which truncates it) the first time this is called in
+      *    a run; every call after that closes and reopens it fresh
+      *    since there's no REWRITE-in-place for a one-record file.
+       8150-WRITE-CHECKPOINT.
+           IF WS-CHKPT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CHKPT-OK
+               DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS: "
+                   WS-CHKPT-STATUS
+               STOP RUN
+           END-IF.
+           SET WS-CHKPT-OPEN TO TRUE.
+           MOVE WS-LAST-IDENT-SEEN TO CK-LAST-IDENT.
+           WRITE CHECKPOINT-RECORD.
+
+       9000-TERMINATE.
+      *    Always leave CHECKPOINT-FILE holding the true last-Ident-
+      *    read, not just whatever the last interval boundary wrote --
+      *    covers a run that completes (or aborts) between boundaries.
+           IF WS-RECORDS-READ > 0
+               PERFORM 8150-WRITE-CHECKPOINT
+           END-IF.
+           CLOSE CIVILIAN-MASTER-FILE.
+           CLOSE EDIT-REJECT-FILE.
+           CLOSE CIVILIAN-REPORT-FILE.
+           IF WS-CHKPT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           CLOSE SSA-SUMMARY-FILE.
+           IF WS-PRIVILEGED-MODE
+               CLOSE PRIVILEGED-EXTRACT-FILE
+           END-IF.
