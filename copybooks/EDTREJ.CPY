@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook name:   EDTREJ
+      * Purpose:          FD record layout for the edit reject/
+      *                   exception report.  Any validation paragraph
+      *                   (SSA rules, date-of-birth rules, etc.) that
+      *                   turns a Civilian down writes one of these.
+      *                   Same layout for every program that has one,
+      *                   but SSN.cob (EDTRSEL, EDTREJ.DAT) and
+      *                   SSNMAINT (EDTRSELM, EDTREJM.DAT) each point
+      *                   at their own physical file so one program's
+      *                   run doesn't truncate the other's rejects.
+      *****************************************************************
+       01  EDIT-REJECT-RECORD.
+           05 ER-IDENT        PIC 9(3).
+           05 ER-CIVI-NAME    PIC X(20).
+           05 ER-REASON       PIC X(40).
