@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Copybook name:   TRANREC
+      * Purpose:          FD record layout for a Civilian maintenance
+      *                   transaction: an Add, Change, or Delete keyed
+      *                   by Ident.  TX-IDENT must be in ascending
+      *                   order to match CIVILIAN-MASTER-FILE's key
+      *                   sequence, the same way the master itself is
+      *                   kept in Ident order.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05 TX-CODE         PIC X.
+              88 TX-ADD       VALUE "A".
+              88 TX-CHANGE    VALUE "C".
+              88 TX-DELETE    VALUE "D".
+           05 TX-IDENT        PIC 9(3).
+           05 TX-CIVI-NAME    PIC X(20).
+           05 TX-DATE-OF-BIRTH.
+              06 TX-MOB       PIC 99.
+              06 TX-DOB       PIC 99.
+              06 TX-YOB       PIC 9(4).
+           05 TX-SSNUM.
+              06 TX-SSAREA    PIC 999.
+              06 TX-SSGROUP   PIC 99.
+              06 TX-SSSERIAL  PIC 9999.
