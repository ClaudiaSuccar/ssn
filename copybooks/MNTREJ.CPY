@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook name:   MNTREJ
+      * Purpose:          FD record layout for the maintenance-
+      *                   transaction reject report written by
+      *                   SSNMAINT when an Add, Change, or Delete
+      *                   can't be applied.
+      *****************************************************************
+       01  MAINT-REJECT-RECORD.
+           05 MR-IDENT        PIC 9(3).
+           05 MR-CODE         PIC X.
+           05 MR-CIVI-NAME    PIC X(20).
+           05 MR-REASON       PIC X(40).
