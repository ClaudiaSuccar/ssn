@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook name:   DUPXREC
+      * Purpose:          FD record layout for the duplicate-SSNum
+      *                   exception file: the Ident already on file
+      *                   and the Ident of the incoming record that
+      *                   was turned away for carrying the same
+      *                   SSNum.  DX-SSNUM is masked the same way as
+      *                   the DISPLAY/report output ("XXX-XX-" plus
+      *                   the last 4 digits) since this is an
+      *                   exception report like EDIT-REJECT-FILE or
+      *                   MAINT-REJECT-FILE, not an audit trail of
+      *                   record.
+      *****************************************************************
+       01  DUPLICATE-RECORD.
+           05 DX-EXISTING-IDENT   PIC 9(3).
+           05 DX-NEW-IDENT        PIC 9(3).
+           05 DX-SSNUM-MASKED     PIC X(11).
