@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook name:   CIVILIN
+      * Purpose:          Working-storage layout for one Civilian
+      *                   record, shared by every program that has to
+      *                   examine or build a Civilian in memory.
+      *****************************************************************
+       01  Civilian.
+           05 Ident    PIC 9(3).
+           05 CiviName PIC X(20).
+           05 DateOfBirth.
+              06 MOB   PIC 99.
+              06 DOB   PIC 99.
+              06 YOB   PIC 9(4).
+           05 SSNum.
+              06 SSArea   PIC 999.
+              06 SSGroup  PIC 99.
+              06 SSSerial PIC 9999.
