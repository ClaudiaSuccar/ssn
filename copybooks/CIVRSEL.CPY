@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook name:   CIVRSEL
+      * Purpose:          FILE-CONTROL entry for the paginated
+      *                   Civilian report (see CIVRPT).
+      *****************************************************************
+           SELECT CIVILIAN-REPORT-FILE ASSIGN TO "CIVRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CIVRPT-STATUS.
