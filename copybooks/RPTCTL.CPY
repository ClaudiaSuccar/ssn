@@ -0,0 +1,65 @@
+      *****************************************************************
+      * Copybook name:   RPTCTL
+      * Purpose:          Working-storage control fields and print
+      *                   line layouts for the paginated Civilian
+      *                   report.  Page breaks every WS-LINES-PER-PAGE
+      *                   detail lines; the calling program must have
+      *                   COPY CIVRPT (the FD record) in scope to
+      *                   write these lines.
+      *****************************************************************
+       01  WS-CIVRPT-STATUS           PIC XX.
+           88 WS-CIVRPT-OK            VALUE "00".
+
+       01  WS-LINE-COUNT              PIC 9(2)   VALUE 0.
+       01  WS-LINES-PER-PAGE          PIC 9(2)   VALUE 60.
+       01  WS-PAGE-COUNT              PIC 9(3)   VALUE 0.
+       01  WS-RECORDS-READ            PIC 9(5)   VALUE 0.
+       01  WS-RECORDS-PRINTED         PIC 9(5)   VALUE 0.
+
+       01  WS-REPORT-HEADING-1.
+           05 FILLER                  PIC X(30)  VALUE SPACES.
+           05 FILLER                  PIC X(23)  VALUE
+               "CIVILIAN MASTER REPORT".
+           05 FILLER                  PIC X(19)  VALUE SPACES.
+           05 FILLER                  PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NUMBER         PIC ZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05 FILLER                  PIC X(6)   VALUE "RUN: ".
+           05 RH2-RUN-MM              PIC 99.
+           05 FILLER                  PIC X       VALUE "/".
+           05 RH2-RUN-DD              PIC 99.
+           05 FILLER                  PIC X       VALUE "/".
+           05 RH2-RUN-YYYY            PIC 9(4).
+           05 FILLER                  PIC X(64)  VALUE SPACES.
+
+       01  WS-REPORT-COLUMN-HEADING.
+           05 FILLER                  PIC X(6)   VALUE "IDENT ".
+           05 FILLER                  PIC X(21)  VALUE "NAME".
+           05 FILLER                  PIC X(11)  VALUE "DOB".
+           05 FILLER                  PIC X(13)  VALUE "SSN".
+           05 FILLER                  PIC X(29)  VALUE SPACES.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05 RD-IDENT                PIC 999.
+           05 FILLER                  PIC X(3)   VALUE SPACES.
+           05 RD-CIVI-NAME            PIC X(20).
+           05 FILLER                  PIC X(1)   VALUE SPACES.
+           05 RD-MOB                  PIC 99.
+           05 FILLER                  PIC X       VALUE "/".
+           05 RD-DOB                  PIC 99.
+           05 FILLER                  PIC X       VALUE "/".
+           05 RD-YOB                  PIC 9(4).
+           05 FILLER                  PIC X(1)   VALUE SPACES.
+           05 RD-SSN-MASKED           PIC X(11).
+           05 FILLER                  PIC X(31)  VALUE SPACES.
+
+       01  WS-REPORT-TOTAL-LINE.
+           05 FILLER                  PIC X(15)  VALUE
+               "RECORDS READ: ".
+           05 RT-RECORDS-READ         PIC ZZZZ9.
+           05 FILLER                  PIC X(5)   VALUE SPACES.
+           05 FILLER                  PIC X(18)  VALUE
+               "RECORDS PRINTED: ".
+           05 RT-RECORDS-PRINTED      PIC ZZZZ9.
+           05 FILLER                  PIC X(32)  VALUE SPACES.
