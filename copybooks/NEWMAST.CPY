@@ -0,0 +1,21 @@
+      *****************************************************************
+      * Copybook name:   NEWMAST
+      * Purpose:          FD record layout for the NEW-MASTER-FILE
+      *                   produced by a Civilian maintenance run.
+      *                   Same shape as CIVMAST's CIVILIAN-MASTER-
+      *                   RECORD; kept as its own copybook (NM-
+      *                   prefix) so a program can have the old and
+      *                   new master open side by side during the
+      *                   sequential update.
+      *****************************************************************
+       01  NEW-MASTER-RECORD.
+           05 NM-IDENT        PIC 9(3).
+           05 NM-CIVI-NAME    PIC X(20).
+           05 NM-DATE-OF-BIRTH.
+              06 NM-MOB       PIC 99.
+              06 NM-DOB       PIC 99.
+              06 NM-YOB       PIC 9(4).
+           05 NM-SSNUM.
+              06 NM-SSAREA    PIC 999.
+              06 NM-SSGROUP   PIC 99.
+              06 NM-SSSERIAL  PIC 9999.
