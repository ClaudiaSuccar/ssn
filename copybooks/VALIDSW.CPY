@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook name:   VALIDSW
+      * Purpose:          Working-storage switches shared by every
+      *                   validation paragraph (SSAEDIT, DTEEDIT) and
+      *                   the file status for the edit reject report
+      *                   they write to.
+      *****************************************************************
+       01  WS-EDIT-REJECT-STATUS      PIC XX.
+           88 WS-EDIT-REJECT-OK       VALUE "00".
+
+       01  WS-VALID-SWITCH            PIC X VALUE "Y".
+           88 VALID-RECORD            VALUE "Y".
+           88 INVALID-RECORD          VALUE "N".
