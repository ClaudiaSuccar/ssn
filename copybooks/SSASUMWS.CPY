@@ -0,0 +1,50 @@
+      *****************************************************************
+      * Copybook name:   SSASUMWS
+      * Purpose:          Working-storage bucket counters and print
+      *                   line layouts for the SSArea demographic
+      *                   summary report.  Ten buckets of 100 each
+      *                   (000-099 through 900-999) match the
+      *                   SSArea range SSAEDIT already treats as
+      *                   invalid at the top end (900-999).  The
+      *                   calling program must have COPY SSASUMM (the
+      *                   FD record) in scope to write these lines.
+      *****************************************************************
+       01  WS-SSASUMM-STATUS          PIC XX.
+           88 WS-SSASUMM-OK           VALUE "00".
+
+       01  WS-SSA-BUCKET-IDX          PIC 9(2).
+       01  WS-SSA-BUCKETS.
+           05 WS-SSA-BUCKET-COUNT     PIC 9(5) VALUE 0 OCCURS 10 TIMES.
+
+       01  WS-SSA-PERCENT-COMPUTE     PIC 999V9.
+
+       01  WS-SSA-HEADING-LINE.
+           05 FILLER                  PIC X(26)  VALUE SPACES.
+           05 FILLER                  PIC X(27)  VALUE
+               "SSAREA DEMOGRAPHIC SUMMARY".
+           05 FILLER                  PIC X(27)  VALUE SPACES.
+
+       01  WS-SSA-COLUMN-HEADING.
+           05 FILLER                  PIC X(12)  VALUE "SSAREA RANGE".
+           05 FILLER                  PIC X(3)   VALUE SPACES.
+           05 FILLER                  PIC X(6)   VALUE "COUNT".
+           05 FILLER                  PIC X(4)   VALUE SPACES.
+           05 FILLER                  PIC X(10)  VALUE "PERCENTAGE".
+           05 FILLER                  PIC X(45)  VALUE SPACES.
+
+       01  WS-SSA-DETAIL-LINE.
+           05 SD-RANGE-LOW            PIC 999.
+           05 FILLER                  PIC X      VALUE "-".
+           05 SD-RANGE-HIGH           PIC 999.
+           05 FILLER                  PIC X(6)   VALUE SPACES.
+           05 SD-COUNT                PIC ZZZZ9.
+           05 FILLER                  PIC X(6)   VALUE SPACES.
+           05 SD-PERCENT              PIC ZZ9.9.
+           05 FILLER                  PIC X      VALUE "%".
+           05 FILLER                  PIC X(50)  VALUE SPACES.
+
+       01  WS-SSA-TOTAL-LINE.
+           05 FILLER                  PIC X(15)  VALUE
+               "TOTAL RECORDS: ".
+           05 ST-TOTAL-COUNT          PIC ZZZZ9.
+           05 FILLER                  PIC X(60)  VALUE SPACES.
