@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook name:   EDTRSELM
+      * Purpose:          FILE-CONTROL entry for SSNMAINT's own copy of
+      *                   the edit reject/exception report (see
+      *                   EDTREJ). Kept separate from EDTRSEL/EDTREJ.DAT
+      *                   -- SSN.cob and SSNMAINT.cob each truncate
+      *                   their reject file with OPEN OUTPUT on every
+      *                   run, so sharing one physical file meant
+      *                   whichever program ran second erased the
+      *                   other's rejects. Same EDIT-REJECT-FILE
+      *                   internal name and EDIT-REJECT-RECORD layout
+      *                   (COPY EDTREJ) so SSAEDIT/DTEEDIT work
+      *                   unchanged against either file.
+      *****************************************************************
+           SELECT EDIT-REJECT-FILE ASSIGN TO "EDTREJM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDIT-REJECT-STATUS.
