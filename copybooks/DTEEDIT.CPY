@@ -0,0 +1,73 @@
+      *****************************************************************
+      * Copybook name:   DTEEDIT
+      * Purpose:          DateOfBirth edit checks, the same way
+      *                   SSAEDIT checks SSNum: rejects an impossible
+      *                   MOB/DOB combination (including a February 29
+      *                   in a non-leap year, or a date later than the
+      *                   run date) and writes it to EDIT-REJECT-FILE.
+      *                   Also derives the current AGE for a valid
+      *                   date of birth.  Shares 3900-WRITE-EDIT-REJECT
+      *                   with SSAEDIT and needs WORKING-STORAGE COPY
+      *                   CIVILIN, VALIDSW, and RUNDATE in the calling
+      *                   program.
+      *****************************************************************
+       4000-VALIDATE-DATE-OF-BIRTH.
+           PERFORM 4050-DETERMINE-LEAP-YEAR.
+           EVALUATE TRUE
+               WHEN MOB < 1 OR MOB > 12
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "MOB OUT OF RANGE 01-12" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN DOB < 1 OR DOB > 31
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DOB OUT OF RANGE 01-31" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN (MOB = 4 OR MOB = 6 OR MOB = 9 OR MOB = 11)
+                       AND DOB > 30
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DOB EXCEEDS 30 FOR THIS MONTH" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN MOB = 2 AND DOB > 29
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DOB EXCEEDS 29 FOR FEBRUARY" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN MOB = 2 AND DOB = 29 AND NOT WS-LEAP-YEAR
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "FEB 29 INVALID - YOB NOT A LEAP YEAR"
+                       TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN YOB > WS-CUR-YYYY
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DATE OF BIRTH IS IN THE FUTURE" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN YOB = WS-CUR-YYYY AND MOB > WS-CUR-MM
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DATE OF BIRTH IS IN THE FUTURE" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN YOB = WS-CUR-YYYY AND MOB = WS-CUR-MM
+                       AND DOB > WS-CUR-DD
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "DATE OF BIRTH IS IN THE FUTURE" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       4050-DETERMINE-LEAP-YEAR.
+           DIVIDE YOB BY 4   GIVING WS-YEAR-DIV-TEMP
+               REMAINDER WS-YEAR-REM4.
+           DIVIDE YOB BY 100 GIVING WS-YEAR-DIV-TEMP
+               REMAINDER WS-YEAR-REM100.
+           DIVIDE YOB BY 400 GIVING WS-YEAR-DIV-TEMP
+               REMAINDER WS-YEAR-REM400.
+           MOVE "N" TO WS-LEAP-SWITCH.
+           IF (WS-YEAR-REM4 = 0 AND WS-YEAR-REM100 NOT = 0)
+                   OR WS-YEAR-REM400 = 0
+               MOVE "Y" TO WS-LEAP-SWITCH
+           END-IF.
+
+       4900-COMPUTE-AGE.
+           COMPUTE WS-AGE = WS-CUR-YYYY - YOB.
+           IF WS-CUR-MM < MOB OR (WS-CUR-MM = MOB AND WS-CUR-DD < DOB)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
