@@ -0,0 +1,45 @@
+      *****************************************************************
+      * Copybook name:   SSAEDIT
+      * Purpose:          SSA-rule edit checks for SSNum, shared by
+      *                   every program that has a Civilian in
+      *                   WORKING-STORAGE (see CIVILIN) and an open
+      *                   EDIT-REJECT-FILE (see EDTREJ/EDTRSEL) to
+      *                   write failures to.  Rejects:
+      *                     SSArea  = 000, 666, or 900-999
+      *                     SSGroup = 00
+      *                     SSSerial = 0000
+      *                   Sets INVALID-RECORD (WS-VALID-SWITCH) when a
+      *                   rule fails so callers can skip further
+      *                   processing of the record.
+      *****************************************************************
+       3000-VALIDATE-SSNUM.
+           EVALUATE TRUE
+               WHEN SSArea = 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "SSAREA IS 000" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN SSArea = 666
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "SSAREA IS 666" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN SSArea >= 900
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "SSAREA IN RANGE 900-999" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN SSGroup = 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "SSGROUP IS 00" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN SSSerial = 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "SSSERIAL IS 0000" TO ER-REASON
+                   PERFORM 3900-WRITE-EDIT-REJECT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3900-WRITE-EDIT-REJECT.
+           MOVE Ident    TO ER-IDENT
+           MOVE CiviName TO ER-CIVI-NAME
+           WRITE EDIT-REJECT-RECORD
+           END-WRITE.
