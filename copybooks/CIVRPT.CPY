@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook name:   CIVRPT
+      * Purpose:          FD record for the paginated Civilian report.
+      *                   One generic 80-byte print line; headings,
+      *                   column titles, detail lines, and the control
+      *                   total trailer are all built in WORKING-
+      *                   STORAGE (see RPTCTL) and moved here to write.
+      *****************************************************************
+       01  CIVILIAN-REPORT-RECORD  PIC X(80).
