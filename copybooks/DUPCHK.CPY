@@ -0,0 +1,94 @@
+      *****************************************************************
+      * Copybook name:   DUPCHK
+      * Purpose:          Duplicate-SSNum check against every Civilian
+      *                   already on file, run before a new or changed
+      *                   record is written to the master.  The
+      *                   calling program must have loaded
+      *                   WS-SSNUM-TABLE from the existing master (see
+      *                   1500-LOAD-SSNUM-TABLE in SSNMAINT) and have
+      *                   TX-SSNUM/TX-IDENT (the incoming record) and
+      *                   an open DUPLICATE-EXCEPTION-FILE (see
+      *                   DUPXREC) in scope.  Sets DUP-FOUND when the
+      *                   SSNum belongs to a different, still-active
+      *                   Ident already on file and writes the
+      *                   exception record with both Idents; a Change
+      *                   matching its own current slot in the table
+      *                   is not a duplicate, and a slot a Delete has
+      *                   deactivated no longer counts as taken.  6100
+      *                   records a newly-added SSNum so later Adds in
+      *                   the same run are checked against it too;
+      *                   6200 and 6300 keep an existing slot in sync
+      *                   with a Change or Delete applied later in the
+      *                   same run so the table never drifts from the
+      *                   master it mirrors.  6050 screens an Add's
+      *                   Ident (rather than its SSNum) against the
+      *                   same table so two Adds for the same brand-
+      *                   new Ident in one run can't both land on the
+      *                   new master.
+      *****************************************************************
+       6000-CHECK-DUPLICATE-SSNUM.
+           MOVE "N" TO WS-DUP-FOUND-SWITCH.
+           PERFORM VARYING WS-SSN-IDX FROM 1 BY 1
+                   UNTIL WS-SSN-IDX > WS-SSNUM-COUNT OR DUP-FOUND
+               IF SSN-TAB-ACTIVE(WS-SSN-IDX)
+                   AND WS-SSN-TAB-SSNUM(WS-SSN-IDX) = TX-SSNUM
+                   AND WS-SSN-TAB-IDENT(WS-SSN-IDX) NOT = TX-IDENT
+                   SET DUP-FOUND TO TRUE
+                   MOVE WS-SSN-TAB-IDENT(WS-SSN-IDX)
+                       TO DX-EXISTING-IDENT
+                   MOVE TX-IDENT TO DX-NEW-IDENT
+                   MOVE "XXX-XX-" TO DX-SSNUM-MASKED(1:7)
+                   MOVE TX-SSSERIAL TO DX-SSNUM-MASKED(8:4)
+                   WRITE DUPLICATE-RECORD
+               END-IF
+           END-PERFORM.
+
+      *    Screens an Add's own Ident against every active table slot
+      *    -- catches two Adds for the same not-yet-on-master Ident in
+      *    one run, which 6000-CHECK-DUPLICATE-SSNUM's SSNum match
+      *    deliberately can't (it excludes same-Ident matches so a
+      *    Change can keep its own SSNum).  Ident 000 through 999 is
+      *    fully covered by the same 1000-entry table 6000 uses.
+       6050-CHECK-DUPLICATE-IDENT.
+           MOVE "N" TO WS-DUP-IDENT-SWITCH.
+           PERFORM VARYING WS-SSN-IDX FROM 1 BY 1
+                   UNTIL WS-SSN-IDX > WS-SSNUM-COUNT OR DUP-IDENT-FOUND
+               IF SSN-TAB-ACTIVE(WS-SSN-IDX)
+                   AND WS-SSN-TAB-IDENT(WS-SSN-IDX) = TX-IDENT
+                   SET DUP-IDENT-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       6100-ADD-SSNUM-TO-TABLE.
+           ADD 1 TO WS-SSNUM-COUNT.
+           MOVE TX-SSNUM TO WS-SSN-TAB-SSNUM(WS-SSNUM-COUNT).
+           MOVE TX-IDENT TO WS-SSN-TAB-IDENT(WS-SSNUM-COUNT).
+           SET SSN-TAB-ACTIVE(WS-SSNUM-COUNT) TO TRUE.
+
+      *    Overwrites the active slot already on file for TX-IDENT
+      *    with its new SSNum, after a Change has passed
+      *    6000-CHECK-DUPLICATE-SSNUM -- keeps the table mirroring the
+      *    new master instead of still showing the Ident's old SSNum
+      *    as taken.
+       6200-UPDATE-SSNUM-IN-TABLE.
+           PERFORM VARYING WS-SSN-IDX FROM 1 BY 1
+                   UNTIL WS-SSN-IDX > WS-SSNUM-COUNT
+               IF SSN-TAB-ACTIVE(WS-SSN-IDX)
+                   AND WS-SSN-TAB-IDENT(WS-SSN-IDX) = TX-IDENT
+                   MOVE TX-SSNUM TO WS-SSN-TAB-SSNUM(WS-SSN-IDX)
+                   MOVE WS-SSNUM-COUNT TO WS-SSN-IDX
+               END-IF
+           END-PERFORM.
+
+      *    Deactivates the slot for the Ident a Delete just removed
+      *    from the master, so its SSNum is free to be reused by a
+      *    later Add or Change in the same run.
+       6300-REMOVE-SSNUM-FROM-TABLE.
+           PERFORM VARYING WS-SSN-IDX FROM 1 BY 1
+                   UNTIL WS-SSN-IDX > WS-SSNUM-COUNT
+               IF SSN-TAB-ACTIVE(WS-SSN-IDX)
+                   AND WS-SSN-TAB-IDENT(WS-SSN-IDX) = TX-IDENT
+                   MOVE "N" TO WS-SSN-TAB-ACTIVE(WS-SSN-IDX)
+                   MOVE WS-SSNUM-COUNT TO WS-SSN-IDX
+               END-IF
+           END-PERFORM.
