@@ -0,0 +1,34 @@
+      *****************************************************************
+      * Copybook name:   AUDITREC
+      * Purpose:          FD record layout for the maintenance audit
+      *                   trail -- one record per applied Add, Change,
+      *                   or Delete, with the before and after image
+      *                   of whatever changed so a Civilian's history
+      *                   can be reconstructed later.  For an Add the
+      *                   before-image is blank; for a Delete the
+      *                   after-image is blank.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AU-IDENT            PIC 9(3).
+           05 AU-CODE             PIC X.
+           05 AU-RUN-DATE         PIC 9(8).
+           05 AU-BEFORE-IMAGE.
+              06 AU-BEFORE-CIVI-NAME  PIC X(20).
+              06 AU-BEFORE-DATE-OF-BIRTH.
+                 07 AU-BEFORE-MOB     PIC 99.
+                 07 AU-BEFORE-DOB     PIC 99.
+                 07 AU-BEFORE-YOB     PIC 9(4).
+              06 AU-BEFORE-SSNUM.
+                 07 AU-BEFORE-SSAREA  PIC 999.
+                 07 AU-BEFORE-SSGROUP PIC 99.
+                 07 AU-BEFORE-SSSERIAL PIC 9999.
+           05 AU-AFTER-IMAGE.
+              06 AU-AFTER-CIVI-NAME   PIC X(20).
+              06 AU-AFTER-DATE-OF-BIRTH.
+                 07 AU-AFTER-MOB      PIC 99.
+                 07 AU-AFTER-DOB      PIC 99.
+                 07 AU-AFTER-YOB      PIC 9(4).
+              06 AU-AFTER-SSNUM.
+                 07 AU-AFTER-SSAREA   PIC 999.
+                 07 AU-AFTER-SSGROUP  PIC 99.
+                 07 AU-AFTER-SSSERIAL PIC 9999.
