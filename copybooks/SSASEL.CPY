@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook name:   SSASEL
+      * Purpose:          FILE-CONTROL entry for the SSArea
+      *                   demographic summary report (see SSASUMM).
+      *****************************************************************
+           SELECT SSA-SUMMARY-FILE ASSIGN TO "SSASUMM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SSASUMM-STATUS.
