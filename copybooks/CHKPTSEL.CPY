@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook name:   CHKPTSEL
+      * Purpose:          FILE-CONTROL entry for the checkpoint/
+      *                   restart file (see CHKPT).
+      *****************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
