@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook name:   CHKPT
+      * Purpose:          FD record for the checkpoint/restart file --
+      *                   one record holding the Ident of the last
+      *                   Civilian record successfully processed as of
+      *                   the most recent checkpoint.  The file is
+      *                   rewritten (OPEN OUTPUT) each time a
+      *                   checkpoint is taken, so it only ever holds
+      *                   the single most recent Ident.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CK-LAST-IDENT   PIC 9(3).
