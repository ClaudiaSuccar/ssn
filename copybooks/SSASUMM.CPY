@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Copybook name:   SSASUMM
+      * Purpose:          FD record for the SSArea demographic summary
+      *                   report. One generic 80-byte print line, the
+      *                   same convention as CIVRPT.
+      *****************************************************************
+       01  SSA-SUMMARY-RECORD  PIC X(80).
