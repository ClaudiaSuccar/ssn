@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook name:   EDTRSEL
+      * Purpose:          FILE-CONTROL entry for the shared edit
+      *                   reject/exception report (see EDTREJ).
+      *****************************************************************
+           SELECT EDIT-REJECT-FILE ASSIGN TO "EDTREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDIT-REJECT-STATUS.
