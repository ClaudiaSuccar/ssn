@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook name:   CIVMAST
+      * Purpose:          FD record layout for the CIVILIAN-MASTER
+      *                   file.  Byte-for-byte identical to the
+      *                   Civilian working-storage layout (CIVILIN)
+      *                   so records move between the two with a
+      *                   plain MOVE / READ INTO / WRITE FROM.
+      *****************************************************************
+       01  CIVILIAN-MASTER-RECORD.
+           05 CM-IDENT        PIC 9(3).
+           05 CM-CIVI-NAME    PIC X(20).
+           05 CM-DATE-OF-BIRTH.
+              06 CM-MOB       PIC 99.
+              06 CM-DOB       PIC 99.
+              06 CM-YOB       PIC 9(4).
+           05 CM-SSNUM.
+              06 CM-SSAREA    PIC 999.
+              06 CM-SSGROUP   PIC 99.
+              06 CM-SSSERIAL  PIC 9999.
