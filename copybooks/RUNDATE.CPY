@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook name:   RUNDATE
+      * Purpose:          Working-storage for the program run date and
+      *                   fields derived from it -- current age and
+      *                   the leap-year scratch fields DTEEDIT needs
+      *                   to validate a February 29 date of birth.
+      *****************************************************************
+       01  WS-CURRENT-DATE-YYYYMMDD   PIC 9(8).
+       01  WS-CURRENT-DATE-BROKEN REDEFINES WS-CURRENT-DATE-YYYYMMDD.
+           05 WS-CUR-YYYY             PIC 9(4).
+           05 WS-CUR-MM               PIC 99.
+           05 WS-CUR-DD               PIC 99.
+
+       01  WS-AGE                     PIC 9(3).
+
+       01  WS-LEAP-SWITCH             PIC X VALUE "N".
+           88 WS-LEAP-YEAR            VALUE "Y".
+
+       01  WS-YEAR-DIV-TEMP           PIC 9(4).
+       01  WS-YEAR-REM4               PIC 9(4).
+       01  WS-YEAR-REM100             PIC 9(4).
+       01  WS-YEAR-REM400             PIC 9(4).
