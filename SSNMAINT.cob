@@ -0,0 +1,490 @@
+      *****************************************************************
+      * Program name:    SSNMAINT
+      * Original author: Maintenance
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  Maintenance   Created as the daily batch maintenance
+      *                         run for CIVILIAN-MASTER -- applies
+      *                         Add/Change/Delete transactions
+      *                         (TRANSACTION-FILE, sorted ascending by
+      *                         TX-IDENT) against the old master
+      *                         (CIVILIAN-MASTER-FILE) to produce a
+      *                         new master (NEW-MASTER-FILE), the same
+      *                         sequential old-master/transaction/
+      *                         new-master pattern this shop already
+      *                         uses. Transactions for an Ident that
+      *                         doesn't exist (C/D) or already exists
+      *                         (A) are written to MAINT-REJECT-FILE.
+      * 08/08/26  Maintenance   Every applied transaction is appended
+      *                         to AUDIT-FILE with its before/after
+      *                         image and the run date.
+      * 08/08/26  Maintenance   An Add is checked against every SSNum
+      *                         already on the old master (and every
+      *                         SSNum added earlier in the same run)
+      *                         before it's written; a duplicate goes
+      *                         to DUPLICATE-EXCEPTION-FILE instead of
+      *                         the new master.
+      * 08/08/26  Maintenance   Review fixup: an Add or Change now runs
+      *                         through the same SSA-rule and
+      *                         DateOfBirth edit checks SSN.cob runs
+      *                         on the read side before the record is
+      *                         written to the new master -- this is
+      *                         the only place new or changed Civilian
+      *                         data enters the master, so those rules
+      *                         were not being enforced here before.
+      *                         Failures go to both EDIT-REJECT-FILE
+      *                         (the specific rule) and MAINT-REJECT-
+      *                         FILE (the transaction itself).
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SSNMAINT.
+       AUTHOR. Maintenance.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "CIVMAST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT NEW-MASTER-FILE ASSIGN TO "CIVMNEW.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+           SELECT MAINT-REJECT-FILE ASSIGN TO "MNTREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MNT-REJECT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT DUPLICATE-EXCEPTION-FILE ASSIGN TO "DUPX.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DUPX-STATUS.
+
+           COPY EDTRSELM.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY CIVMAST.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY NEWMAST.
+
+       FD  MAINT-REJECT-FILE
+           RECORD CONTAINS 64 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY MNTREJ.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 86 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  DUPLICATE-EXCEPTION-FILE
+           RECORD CONTAINS 17 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY DUPXREC.
+
+       FD  EDIT-REJECT-FILE
+           RECORD CONTAINS 63 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+           COPY EDTREJ.
+
+       WORKING-STORAGE SECTION.
+           COPY CIVILIN.
+           COPY VALIDSW.
+           COPY RUNDATE.
+
+       01  WS-OLD-MASTER-STATUS       PIC XX.
+           88 WS-OLD-MASTER-OK        VALUE "00".
+
+       01  WS-TRAN-STATUS             PIC XX.
+           88 WS-TRAN-OK              VALUE "00".
+
+       01  WS-NEW-MASTER-STATUS       PIC XX.
+           88 WS-NEW-MASTER-OK        VALUE "00".
+
+       01  WS-MNT-REJECT-STATUS       PIC XX.
+           88 WS-MNT-REJECT-OK        VALUE "00".
+
+       01  WS-AUDIT-STATUS            PIC XX.
+           88 WS-AUDIT-OK             VALUE "00".
+
+       01  WS-DUPX-STATUS             PIC XX.
+           88 WS-DUPX-OK              VALUE "00".
+
+       01  WS-CURRENT-DATE            PIC 9(8).
+
+      *    Every SSNum on the old master, loaded once at start-up (see
+      *    1500-LOAD-SSNUM-TABLE) so an Add or Change can be checked
+      *    for a duplicate SSNum without re-reading the whole master
+      *    file.  Bounded by 1000 since Ident is PIC 9(3) and so can
+      *    take any value from 000 through 999.
+       01  WS-SSNUM-COUNT             PIC 9(4) VALUE 0.
+       01  WS-SSN-IDX                 PIC 9(4) VALUE 0.
+       01  WS-SSNUM-TABLE.
+           05 WS-SSN-TAB-ENTRY OCCURS 1000 TIMES.
+              10 WS-SSN-TAB-SSNUM     PIC 9(9).
+              10 WS-SSN-TAB-IDENT     PIC 9(3).
+              10 WS-SSN-TAB-ACTIVE    PIC X VALUE "Y".
+                 88 SSN-TAB-ACTIVE    VALUE "Y".
+
+       01  WS-DUP-FOUND-SWITCH        PIC X VALUE "N".
+           88 DUP-FOUND               VALUE "Y".
+
+       01  WS-DUP-IDENT-SWITCH        PIC X VALUE "N".
+           88 DUP-IDENT-FOUND         VALUE "Y".
+
+       01  WS-LOAD-EOF-SW             PIC X VALUE "N".
+           88 WS-LOAD-EOF             VALUE "Y".
+
+       01  WS-OLD-MASTER-EOF-SW       PIC X VALUE "N".
+           88 WS-OLD-MASTER-EOF       VALUE "Y".
+
+       01  WS-TRAN-EOF-SW             PIC X VALUE "N".
+           88 WS-TRAN-EOF             VALUE "Y".
+
+      *    Sentinel keys drive the merge: 9999 can never be a real
+      *    Ident (PIC 9(3)), so it stands in for "no more records".
+       01  WS-OM-KEY                  PIC 9(4).
+       01  WS-TX-KEY                  PIC 9(4).
+
+       01  WS-TRANSACTIONS-APPLIED    PIC 9(5) VALUE 0.
+       01  WS-TRANSACTIONS-REJECTED   PIC 9(5) VALUE 0.
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 3000-PROCESS-MERGE
+               UNTIL WS-OLD-MASTER-EOF AND WS-TRAN-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT WS-TRAN-OK
+               DISPLAY "ERROR OPENING TRANSACTION-FILE, STATUS: "
+                   WS-TRAN-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           IF NOT WS-NEW-MASTER-OK
+               DISPLAY "ERROR OPENING NEW-MASTER-FILE, STATUS: "
+                   WS-NEW-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT MAINT-REJECT-FILE.
+           IF NOT WS-MNT-REJECT-OK
+               DISPLAY "ERROR OPENING MAINT-REJECT-FILE, STATUS: "
+                   WS-MNT-REJECT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT-FILE, STATUS: "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT DUPLICATE-EXCEPTION-FILE.
+           IF NOT WS-DUPX-OK
+               DISPLAY "ERROR OPENING DUPLICATE-EXCEPTION-FILE, "
+                   "STATUS: " WS-DUPX-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EDIT-REJECT-FILE.
+           IF NOT WS-EDIT-REJECT-OK
+               DISPLAY "ERROR OPENING EDIT-REJECT-FILE, STATUS: "
+                   WS-EDIT-REJECT-STATUS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-YYYYMMDD TO WS-CURRENT-DATE.
+
+           PERFORM 1500-LOAD-SSNUM-TABLE.
+
+           OPEN INPUT OLD-MASTER-FILE.
+           IF NOT WS-OLD-MASTER-OK
+               DISPLAY "ERROR OPENING OLD-MASTER-FILE, STATUS: "
+                   WS-OLD-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-OLD-MASTER.
+           PERFORM 2200-READ-TRANSACTION.
+
+      *    Loads every SSNum already on the old master so 6000-CHECK-
+      *    DUPLICATE-SSNUM (DUPCHK) can screen an Add without re-
+      *    reading the master file record by record.  Opens and closes
+      *    OLD-MASTER-FILE on its own pass; the merge loop below opens
+      *    it again afterward to read it from the top.
+       1500-LOAD-SSNUM-TABLE.
+           OPEN INPUT OLD-MASTER-FILE.
+           IF NOT WS-OLD-MASTER-OK
+               DISPLAY "ERROR OPENING OLD-MASTER-FILE, STATUS: "
+                   WS-OLD-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-LOAD-EOF
+               READ OLD-MASTER-FILE
+                   AT END
+                       SET WS-LOAD-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SSNUM-COUNT
+                       MOVE CM-SSNUM TO
+                           WS-SSN-TAB-SSNUM(WS-SSNUM-COUNT)
+                       MOVE CM-IDENT TO
+                           WS-SSN-TAB-IDENT(WS-SSNUM-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE OLD-MASTER-FILE.
+
+       2100-READ-OLD-MASTER.
+           READ OLD-MASTER-FILE
+               AT END
+                   SET WS-OLD-MASTER-EOF TO TRUE
+                   MOVE 9999 TO WS-OM-KEY
+               NOT AT END
+                   MOVE CM-IDENT TO WS-OM-KEY
+           END-READ.
+
+       2200-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+                   MOVE 9999 TO WS-TX-KEY
+               NOT AT END
+                   MOVE TX-IDENT TO WS-TX-KEY
+           END-READ.
+
+       3000-PROCESS-MERGE.
+           EVALUATE TRUE
+               WHEN WS-TX-KEY < WS-OM-KEY
+                   PERFORM 4000-PROCESS-ADD-ONLY
+               WHEN WS-TX-KEY = WS-OM-KEY
+                   PERFORM 5000-PROCESS-MATCHED
+               WHEN OTHER
+                   PERFORM 6500-COPY-OLD-MASTER-FORWARD
+           END-EVALUATE.
+
+      *    Transaction's Ident is not on the old master (it sorts
+      *    ahead of the next old-master record still to come).
+       4000-PROCESS-ADD-ONLY.
+           EVALUATE TRUE
+               WHEN TX-ADD
+                   PERFORM 4500-VALIDATE-TRANSACTION
+                   IF INVALID-RECORD
+                       MOVE "FAILED SSA/DOB EDIT CHECKS" TO MR-REASON
+                       PERFORM 8000-WRITE-MAINT-REJECT
+                   ELSE
+                       PERFORM 6050-CHECK-DUPLICATE-IDENT
+                       IF DUP-IDENT-FOUND
+                           MOVE "IDENT ALREADY EXISTS ON MASTER"
+                               TO MR-REASON
+                           PERFORM 8000-WRITE-MAINT-REJECT
+                       ELSE
+                           PERFORM 6000-CHECK-DUPLICATE-SSNUM
+                           IF DUP-FOUND
+                               MOVE "SSNUM ALREADY ON MASTER"
+                                   TO MR-REASON
+                               PERFORM 8000-WRITE-MAINT-REJECT
+                           ELSE
+                               PERFORM 7000-BUILD-NEW-MASTER-FROM-TX
+                               WRITE NEW-MASTER-RECORD
+                               ADD 1 TO WS-TRANSACTIONS-APPLIED
+                               PERFORM 6100-ADD-SSNUM-TO-TABLE
+                               PERFORM 8610-SET-BEFORE-IMAGE-EMPTY
+                               PERFORM 8650-SET-AFTER-IMAGE-FROM-NM
+                               PERFORM 8500-WRITE-AUDIT-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE "IDENT DOES NOT EXIST ON MASTER"
+                       TO MR-REASON
+                   PERFORM 8000-WRITE-MAINT-REJECT
+           END-EVALUATE.
+           PERFORM 2200-READ-TRANSACTION.
+
+      *    Moves the incoming transaction's data into the WORKING-
+      *    STORAGE Civilian (CIVILIN) so 3000-VALIDATE-SSNUM (SSAEDIT)
+      *    and 4000-VALIDATE-DATE-OF-BIRTH (DTEEDIT) -- the same edit
+      *    rules run on the read/report side in SSN.cob -- also gate
+      *    what gets written to the master from here, the only place
+      *    new/changed Civilian data actually enters it.
+       4500-VALIDATE-TRANSACTION.
+           MOVE TX-IDENT       TO Ident.
+           MOVE TX-CIVI-NAME   TO CiviName.
+           MOVE TX-MOB         TO MOB.
+           MOVE TX-DOB         TO DOB.
+           MOVE TX-YOB         TO YOB.
+           MOVE TX-SSAREA      TO SSArea.
+           MOVE TX-SSGROUP     TO SSGroup.
+           MOVE TX-SSSERIAL    TO SSSerial.
+           SET VALID-RECORD TO TRUE.
+           PERFORM 3000-VALIDATE-SSNUM.
+           IF VALID-RECORD
+               PERFORM 4000-VALIDATE-DATE-OF-BIRTH
+           END-IF.
+
+      *    Transaction's Ident matches the current old-master record.
+       5000-PROCESS-MATCHED.
+           EVALUATE TRUE
+               WHEN TX-ADD
+                   MOVE "IDENT ALREADY EXISTS ON MASTER"
+                       TO MR-REASON
+                   PERFORM 8000-WRITE-MAINT-REJECT
+                   PERFORM 7500-WRITE-OLD-MASTER-FORWARD
+               WHEN TX-CHANGE
+                   PERFORM 4500-VALIDATE-TRANSACTION
+                   IF INVALID-RECORD
+                       MOVE "FAILED SSA/DOB EDIT CHECKS" TO MR-REASON
+                       PERFORM 8000-WRITE-MAINT-REJECT
+                       PERFORM 7500-WRITE-OLD-MASTER-FORWARD
+                   ELSE
+                       PERFORM 6000-CHECK-DUPLICATE-SSNUM
+                       IF DUP-FOUND
+                           MOVE "SSNUM ALREADY ON MASTER" TO MR-REASON
+                           PERFORM 8000-WRITE-MAINT-REJECT
+                           PERFORM 7500-WRITE-OLD-MASTER-FORWARD
+                       ELSE
+                           PERFORM 8600-SET-BEFORE-IMAGE-FROM-OLD-MASTER
+                           PERFORM 7000-BUILD-NEW-MASTER-FROM-TX
+                           WRITE NEW-MASTER-RECORD
+                           ADD 1 TO WS-TRANSACTIONS-APPLIED
+                           PERFORM 6200-UPDATE-SSNUM-IN-TABLE
+                           PERFORM 8650-SET-AFTER-IMAGE-FROM-NM
+                           PERFORM 8500-WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+               WHEN TX-DELETE
+                   PERFORM 8600-SET-BEFORE-IMAGE-FROM-OLD-MASTER
+                   PERFORM 8700-SET-AFTER-IMAGE-EMPTY
+                   ADD 1 TO WS-TRANSACTIONS-APPLIED
+                   PERFORM 6300-REMOVE-SSNUM-FROM-TABLE
+                   PERFORM 8500-WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   MOVE "INVALID TRANSACTION CODE" TO MR-REASON
+                   PERFORM 8000-WRITE-MAINT-REJECT
+                   PERFORM 7500-WRITE-OLD-MASTER-FORWARD
+           END-EVALUATE.
+           PERFORM 2100-READ-OLD-MASTER.
+           PERFORM 2200-READ-TRANSACTION.
+
+      *    6000-CHECK-DUPLICATE-SSNUM/6050-CHECK-DUPLICATE-IDENT/6100-
+      *    ADD-SSNUM-TO-TABLE/6200-UPDATE-SSNUM-IN-TABLE/6300-REMOVE-
+      *    SSNUM-FROM-TABLE (DUPCHK), and 3000-VALIDATE-SSNUM/3900-
+      *    WRITE-EDIT-REJECT (SSAEDIT) and
+      *    4000-VALIDATE-DATE-OF-BIRTH/4050/4900 (DTEEDIT), are
+      *    top-level paragraphs pasted in here by COPY, not a
+      *    continuation of 5000-PROCESS-MATCHED -- 4000-PROCESS-
+      *    ADD-ONLY, 4500-VALIDATE-TRANSACTION and 5000-PROCESS-
+      *    MATCHED PERFORM them by name.
+       COPY SSAEDIT.
+
+       COPY DTEEDIT.
+
+       COPY DUPCHK.
+
+      *    No transaction for this Ident -- carry the old-master
+      *    record forward unchanged.
+       6500-COPY-OLD-MASTER-FORWARD.
+           PERFORM 7500-WRITE-OLD-MASTER-FORWARD.
+           PERFORM 2100-READ-OLD-MASTER.
+
+       7000-BUILD-NEW-MASTER-FROM-TX.
+           MOVE TX-IDENT       TO NM-IDENT.
+           MOVE TX-CIVI-NAME   TO NM-CIVI-NAME.
+           MOVE TX-MOB         TO NM-MOB.
+           MOVE TX-DOB         TO NM-DOB.
+           MOVE TX-YOB         TO NM-YOB.
+           MOVE TX-SSAREA      TO NM-SSAREA.
+           MOVE TX-SSGROUP     TO NM-SSGROUP.
+           MOVE TX-SSSERIAL    TO NM-SSSERIAL.
+
+       7500-WRITE-OLD-MASTER-FORWARD.
+           MOVE CIVILIAN-MASTER-RECORD TO NEW-MASTER-RECORD.
+           WRITE NEW-MASTER-RECORD.
+
+       8000-WRITE-MAINT-REJECT.
+           MOVE TX-IDENT     TO MR-IDENT.
+           MOVE TX-CODE      TO MR-CODE.
+           MOVE TX-CIVI-NAME TO MR-CIVI-NAME.
+           WRITE MAINT-REJECT-RECORD.
+           ADD 1 TO WS-TRANSACTIONS-REJECTED.
+
+       8500-WRITE-AUDIT-RECORD.
+           MOVE TX-IDENT       TO AU-IDENT.
+           MOVE TX-CODE        TO AU-CODE.
+           MOVE WS-CURRENT-DATE TO AU-RUN-DATE.
+           WRITE AUDIT-RECORD.
+
+       8600-SET-BEFORE-IMAGE-FROM-OLD-MASTER.
+           MOVE CM-CIVI-NAME   TO AU-BEFORE-CIVI-NAME.
+           MOVE CM-MOB         TO AU-BEFORE-MOB.
+           MOVE CM-DOB         TO AU-BEFORE-DOB.
+           MOVE CM-YOB         TO AU-BEFORE-YOB.
+           MOVE CM-SSAREA      TO AU-BEFORE-SSAREA.
+           MOVE CM-SSGROUP     TO AU-BEFORE-SSGROUP.
+           MOVE CM-SSSERIAL    TO AU-BEFORE-SSSERIAL.
+
+       8650-SET-AFTER-IMAGE-FROM-NM.
+           MOVE NM-CIVI-NAME   TO AU-AFTER-CIVI-NAME.
+           MOVE NM-MOB         TO AU-AFTER-MOB.
+           MOVE NM-DOB         TO AU-AFTER-DOB.
+           MOVE NM-YOB         TO AU-AFTER-YOB.
+           MOVE NM-SSAREA      TO AU-AFTER-SSAREA.
+           MOVE NM-SSGROUP     TO AU-AFTER-SSGROUP.
+           MOVE NM-SSSERIAL    TO AU-AFTER-SSSERIAL.
+
+       8610-SET-BEFORE-IMAGE-EMPTY.
+           MOVE SPACES TO AU-BEFORE-CIVI-NAME.
+           MOVE ZEROS  TO AU-BEFORE-MOB AU-BEFORE-DOB AU-BEFORE-YOB
+               AU-BEFORE-SSAREA AU-BEFORE-SSGROUP AU-BEFORE-SSSERIAL.
+
+       8700-SET-AFTER-IMAGE-EMPTY.
+           MOVE SPACES TO AU-AFTER-CIVI-NAME.
+           MOVE ZEROS  TO AU-AFTER-MOB AU-AFTER-DOB AU-AFTER-YOB
+               AU-AFTER-SSAREA AU-AFTER-SSGROUP AU-AFTER-SSSERIAL.
+
+       9000-TERMINATE.
+           CLOSE OLD-MASTER-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE NEW-MASTER-FILE.
+           CLOSE MAINT-REJECT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE DUPLICATE-EXCEPTION-FILE.
+           CLOSE EDIT-REJECT-FILE.
+           DISPLAY "TRANSACTIONS APPLIED:  " WS-TRANSACTIONS-APPLIED.
+           DISPLAY "TRANSACTIONS REJECTED: " WS-TRANSACTIONS-REJECTED.
